@@ -0,0 +1,96 @@
+      *> end-of-day reconciliation report: reads SCORE-FILE sequentially
+      *> and prints total games played, average bricks broken per
+      *> session, and longest session duration for the day.
+       identification division.
+       program-id. reportgen.
+       environment division.
+       input-output section.
+       file-control.
+        select score-file assign to "SCOREFIL"
+         organization is indexed
+         access mode is sequential
+         record key is score-key
+         file status is sfs.
+
+       data division.
+       file section.
+       fd  score-file.
+       copy scorerec.
+
+       working-storage section.
+       01 sfs         pic xx.                 *> score-file status
+       01 today       pic 9(8).               *> today's date, yyyymmdd
+       01 ws-cur-dt   pic x(21).
+
+       01 games       usage binary-long value 0. *> games played today
+       01 tot-bricks  usage binary-long value 0. *> bricks, summed
+       01 max-length  usage binary-long value 0. *> longest session, sec
+       01 avg-bricks  usage binary-long value 0.
+
+       01 rpt-title    pic x(40)
+        value "END-OF-DAY RECONCILIATION REPORT".
+
+       01 rpt-date     pic x(20).
+       01 rpt-games    pic x(40).
+       01 rpt-avg      pic x(40).
+       01 rpt-longest  pic x(40).
+       01 rpt-none     pic x(40) value "NO SESSIONS RECORDED TODAY".
+
+       01 games-disp    pic zzzz9.
+       01 avg-disp      pic zzzz9.
+       01 longest-disp  pic zzzz9.
+
+       procedure division.
+        move function current-date to ws-cur-dt.
+        move ws-cur-dt(1:8) to today.
+
+        open input score-file.
+        if sfs is not equal to "00" then
+         display "COULD NOT OPEN SCORE-FILE, STATUS " sfs
+         stop run
+        end-if.
+
+        perform until 1 is equal to 2
+         read score-file next record
+          at end
+           exit perform
+          not at end
+           if score-date is equal to today then
+            add 1 to games
+            add score-bricks to tot-bricks
+            if score-length is greater than max-length then
+             move score-length to max-length
+            end-if
+           end-if
+         end-read
+        end-perform.
+        close score-file.
+
+        if games is greater than 0 then
+         compute avg-bricks = tot-bricks / games
+        end-if.
+
+        move games      to games-disp.
+        move avg-bricks  to avg-disp.
+        move max-length  to longest-disp.
+
+        string "DATE: " today delimited by size
+         into rpt-date.
+        string "GAMES PLAYED: " games-disp delimited by size
+         into rpt-games.
+        string "AVG BRICKS BROKEN PER SESSION: " avg-disp
+         delimited by size into rpt-avg.
+        string "LONGEST SESSION (SECONDS): " longest-disp
+         delimited by size into rpt-longest.
+
+        display rpt-title.
+        display rpt-date.
+        if games is greater than 0 then
+         display rpt-games
+         display rpt-avg
+         display rpt-longest
+        else
+         display rpt-none
+        end-if.
+
+        stop run.
