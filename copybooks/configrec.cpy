@@ -0,0 +1,11 @@
+      *> difficulty parameter file (CONFIG-FILE), one fixed-format
+      *> record read at startup so per-shift difficulty ("family
+      *> hour" vs "expert") can be tuned without recompiling.
+       01 config-record.
+        05 cfg-w    pic 9(4).
+        05 cfg-h    pic 9(4).
+        05 cfg-ps   pic 9(2).
+        05 cfg-ixs  pic 9(2). *> initial ball x speed magnitude
+        05 cfg-iys  pic 9(2). *> initial ball y speed magnitude (always upward)
+        05 cfg-bgap pic 9(2).
+        05 cfg-vgap pic 9(2).
