@@ -0,0 +1,7 @@
+      *> shared layout for SCORE-FILE, written by brickbreak and read
+      *> back by the reconciliation report (reportgen.cob)
+       01 score-record.
+        05 score-key      pic 9(14). *> session start yyyymmddhhmmss
+        05 score-date     pic 9(8).  *> session start date, yyyymmdd
+        05 score-length   pic 9(6).  *> session length in seconds
+        05 score-bricks   pic 9(6).  *> bricks broken this session
