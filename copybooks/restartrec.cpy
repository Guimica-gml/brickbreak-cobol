@@ -0,0 +1,34 @@
+      *> checkpoint/restart snapshot for RESTART-FILE: written every
+      *> few hundred frames and read back at startup so a crash or
+      *> power blip on the cabinet can resume mid-game instead of
+      *> losing the run.
+       01 restart-record.
+        05 rst-px  usage binary-long.
+        05 rst-py  usage binary-long.
+        05 rst-sx  usage binary-long.
+        05 rst-sy  usage binary-long.
+        05 rst-sxs usage binary-long.
+        05 rst-sys usage binary-long.
+        05 rst-sf  usage binary-long.
+        05 rst-lvs usage binary-long.
+        05 rst-lvl usage binary-long.
+        05 rst-dw  usage binary-long.
+        05 rst-dh  usage binary-long.
+        05 rst-brc usage binary-long.
+        05 rst-scr usage binary-long.
+        05 rst-pw  usage binary-long. *> paddle width (may be power-up widened)
+        05 rst-pgt usage binary-long. *> paddle-grow timer, frames remaining
+        05 rst-sf2  usage binary-long. *> is ball 2 (multi-ball) active
+        05 rst-sx2  usage binary-long.
+        05 rst-sy2  usage binary-long.
+        05 rst-sxs2 usage binary-long.
+        05 rst-sys2 usage binary-long.
+        05 rst-ixs  usage binary-long. *> base ball x speed, escalates per level
+        05 rst-iys  usage binary-long. *> base ball y speed, escalates per level
+        05 rst-start-dt pic x(21). *> original session start, FUNCTION CURRENT-DATE
+        05 rst-frm  usage binary-long. *> frames elapsed this session so far
+        05 rst-cells occurs 40 times.
+         10 rst-cell-x    usage binary-long.
+         10 rst-cell-y    usage binary-long.
+         10 rst-cell-v    usage binary-long.
+         10 rst-cell-type usage binary-long.
