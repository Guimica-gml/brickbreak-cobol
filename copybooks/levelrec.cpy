@@ -0,0 +1,10 @@
+      *> shared layout for LEVELS file: one record per level number,
+      *> holding the brick grid dimensions and the starting visibility
+      *> (and, later, type) of each cell in that grid.
+       01 level-record.
+        05 level-num   pic 9(4).
+        05 level-dw    pic 9(2).
+        05 level-dh    pic 9(2).
+        05 level-cells occurs 40 times.
+         10 level-cell-v    pic 9. *> is the brick visible
+         10 level-cell-type pic 9. *> bt-normal / bt-grow / bt-multi
