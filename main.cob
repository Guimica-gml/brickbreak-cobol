@@ -1,15 +1,49 @@
        identification division.
        program-id. brickbreak.
        environment division.
+       input-output section.
+       file-control.
+        select score-file assign to "SCOREFIL"
+         organization is indexed
+         access mode is dynamic
+         record key is score-key
+         file status is sfs.
+        select level-file assign to "LEVELFIL"
+         organization is indexed
+         access mode is dynamic
+         record key is level-num
+         file status is lfs.
+        select restart-file assign to "RESTARTFIL"
+         organization is sequential
+         file status is rfs.
+        select config-file assign to "CONFIGFIL"
+         organization is line sequential
+         file status is cfs.
 
        data division.
+       file section.
+       fd  score-file.
+       copy scorerec.
+       fd  level-file.
+       copy levelrec.
+       fd  restart-file.
+       copy restartrec.
+       fd  config-file.
+       copy configrec.
+
        working-storage section.
-       01 w    usage binary-long value 640.       *> window width
-       01 h    usage binary-long value 480.       *> window height
+       01 w    usage binary-long value 640.       *> window width, loaded from CONFIG-FILE
+       01 h    usage binary-long value 480.       *> window height, loaded from CONFIG-FILE
        01 n    pic X(11).                         *> window name
        01 bg   usage binary-long value -15198184. *> window background color
        01 clo  usage binary-char.                 *> should the window close
 
+       *> sound effects (raylib audio device)
+       01 snd-paddle-file pic x(21) value z"resources/paddle.wav".
+       01 snd-brick-file  pic x(21) value z"resources/brick.wav".
+       01 snd-paddle pic x(48). *> raylib Sound handle, paddle bounce
+       01 snd-brick  pic x(48). *> raylib Sound handle, brick break
+
        01 spc  usage binary-long value 32.  *> space key code
        01 rgt  usage binary-long value 262. *> right key code
        01 lft  usage binary-long value 263. *> left key code
@@ -21,39 +55,99 @@
        01 phe  usage binary-long value 20.       *> paddle height
        01 pdx  usage binary-long value 0.        *> paddle x direction
        01 pco  usage binary-long value -5592406. *> paddle color
-       01 ps   usage binary-long value 5.        *> paddle speed
+       01 ps   usage binary-long value 5.        *> paddle speed, loaded from CONFIG-FILE
 
        *> if the ball (square) speed is greater than the paddle speed
        *> there is a chance the ball (square) will get stuck inside the paddle
-       78 ixs value 5.  *> initial ball (square) x speed
-       78 iys value -5. *> initial ball (square) x speed
+       01 ixs usage binary-long value 5.  *> initial ball (square) x speed, loaded from CONFIG-FILE
+       01 iys usage binary-long value -5. *> initial ball (square) y speed, loaded from CONFIG-FILE
 
        01 sx   usage binary-long.                 *> ball (square) x position
        01 sy   usage binary-long.                 *> ball (square) y position
        01 ss   usage binary-long value 18.        *> ball (square) size
        01 sc   usage binary-long value -13378049. *> ball (square) color
        01 sf   usage binary-long value 1.         *> should the ball follow the paddle
-       01 sxs  usage binary-long value ixs.       *> ball (square) x speed
-       01 sys  usage binary-long value iys.       *> ball (square) y speed
+       01 sxs  usage binary-long.                 *> ball (square) x speed
+       01 sys  usage binary-long.                 *> ball (square) y speed
 
        01 fps  usage binary-long value 60. *> frames per second
+       01 frm  usage binary-long value 0.  *> frames elapsed this session
+
+       01 lvs  usage binary-long value 3. *> lives remaining
+       01 gof  usage binary-char value 0. *> is the game over
+
+       *> checkpoint/restart (RESTART-FILE)
+       01 rfs pic xx.                        *> restart-file status
+       01 rsf usage binary-char value 0.     *> was a checkpoint restored
+       01 ckf usage binary-long value 0.     *> frames since last checkpoint
+       78 ckp-every value 300. *> checkpoint interval, in frames
+
+       01 cfs pic xx. *> config-file status
+
+       01 go-txt        pic x(10) value z"GAME OVER".
+       01 go-score-disp pic zzzzz9.
+       01 go-score-line pic x(20).
+       01 go-x usage binary-long. *> game-over text x position
+       01 go-y usage binary-long. *> game-over text y position
+
+       *> high-score ledger (SCORE-FILE)
+       01 sfs      pic xx.                  *> score-file status
+       01 brc      usage binary-long value 0. *> bricks broken this session
+       01 ws-start-dt pic x(21).             *> session start, FUNCTION CURRENT-DATE
+
+       *> on-screen score, with a same-frame combo multiplier
+       01 scr usage binary-long value 0. *> score
+       01 cbo usage binary-long value 0. *> bricks broken so far this frame
+       01 scr-disp pic zzzzz9.
+       01 scr-line pic x(20).
 
        01 bw   usage binary-long value 50.         *> brick width
        01 bh   usage binary-long value 22.         *> brick height
        01 bc   usage binary-long value -197639681. *> brick color
-       01 bgap usage binary-long value 15.         *> gap between bricks
-       01 vgap usage binary-long value 20.         *> vertical gap between bricks and window
+       01 bgap usage binary-long value 15.         *> gap between bricks, loaded from CONFIG-FILE
+       01 vgap usage binary-long value 20.         *> vgap between bricks/window, loaded from CONFIG-FILE
        01 hgap usage binary-long.                  *> horizontal gap between bricks and window
 
-       78 dw value 8. *> amount of brick columns
-       78 dh value 5. *> amount of brick rows
+       78 max-dw value 8. *> max amount of brick columns a level can use
+       78 max-dh value 5. *> max amount of brick rows a level can use
+
+       01 dw usage binary-long. *> amount of brick columns, loaded from LEVELS
+       01 dh usage binary-long. *> amount of brick rows, loaded from LEVELS
+
+       *> LEVELS file (LEVEL-FILE) support
+       01 lfs pic xx.                    *> level-file status
+       01 lvl usage binary-long value 1. *> current level number
+       01 lvf usage binary-char.         *> was the level found on file
+       01 k   usage binary-long.         *> used to index level-cells
+       01 blft usage binary-long.        *> bricks still visible this frame
+
+       78 bt-normal value 0. *> normal brick, no power-up
+       78 bt-grow   value 1. *> power-up: widen the paddle
+       78 bt-multi  value 2. *> power-up: spawn a second ball
 
        01 bricks.
-        05 bricks-col occurs dw times.
-         10 bricks-row occurs dh times.
-          15 brick-x usage binary-long. *> brick x position
-          15 brick-y usage binary-long. *> brick y position
-          15 brick-v usage binary-long. *> if the brick is visible
+        05 bricks-col occurs max-dw times.
+         10 bricks-row occurs max-dh times.
+          15 brick-x    usage binary-long. *> brick x position
+          15 brick-y    usage binary-long. *> brick y position
+          15 brick-v    usage binary-long. *> if the brick is visible
+          15 brick-type usage binary-long. *> bt-normal / bt-grow / bt-multi
+
+       *> paddle-grow power-up
+       01 bpw usage binary-long value 120. *> base paddle width, pre power-up
+       01 pgt usage binary-long value 0.   *> paddle-grow timer, frames remaining
+       78 pg-dur value 600. *> paddle-grow duration, in frames
+
+       *> multi-ball power-up: a second ball with its own position/speed
+       01 sx2  usage binary-long.             *> ball 2 x position
+       01 sy2  usage binary-long.             *> ball 2 y position
+       01 sxs2 usage binary-long.             *> ball 2 x speed
+       01 sys2 usage binary-long.             *> ball 2 y speed
+       01 sf2  usage binary-long value 0.     *> is ball 2 active
+       01 tsx  usage binary-long.             *> temp: ball 1 x, while ball 2 moves
+       01 tsy  usage binary-long.             *> temp: ball 1 y, while ball 2 moves
+       01 tsxs usage binary-long.             *> temp: ball 1 x speed, while ball 2 moves
+       01 tsys usage binary-long.             *> temp: ball 1 y speed, while ball 2 moves
 
        01 i usage binary-long. *> used in for loops
        01 j usage binary-long. *> used in for loops
@@ -75,24 +169,39 @@
        01 cc usage binary-long value cn.
 
        procedure division.
+        move function current-date to ws-start-dt.
+        perform load-config.
+
         move Z"BrickBreak" to n.
         call "InitWindow" using by value w by value h by reference n.
         call "SetTargetFPS" using by value fps.
 
-        compute px = w / 2 - pw / 2.
-        compute py = h - phe - 15.
-
-        compute hgap = (w - (dw * bw + dw * bgap)) / 2.
-        perform varying i from 1 by 1 until i > dw
-         perform varying j from 1 by 1 until j > dh
-          compute brick-x(i, j) = (i - 1) * bw + (i - 1) * bgap + hgap
-          compute brick-y(i, j) = (j - 1) * bh + (j - 1) * bgap + vgap
-          compute brick-v(i, j) = 1
-         end-perform
-        end-perform.
+        call "InitAudioDevice".
+        call "LoadSound" using by reference snd-paddle
+         by reference snd-paddle-file.
+        call "LoadSound" using by reference snd-brick
+         by reference snd-brick-file.
+
+        perform try-restore.
+        if rsf is equal to 1 then
+         perform restore-state
+        else
+         compute px = w / 2 - pw / 2
+         compute py = h - phe - 15
+         move ixs to sxs
+         move iys to sys
+         perform load-level
+        end-if.
 
         call "WindowShouldClose" returning clo
-        perform until clo is equal to 1
+        perform until clo is equal to 1 or gof is equal to 1
+         compute frm = frm + 1
+         move 0 to cbo
+         compute ckf = ckf + 1
+         if ckf is greater than or equal to ckp-every then
+          perform save-checkpoint
+          move 0 to ckf
+         end-if
          call "BeginDrawing"
          call "ClearBackground" using by value bg
 
@@ -114,6 +223,14 @@
              compute px = w - pw
          end-if
 
+         *> count down an active paddle-grow power-up, then revert
+         if pgt is greater than 0 then
+          compute pgt = pgt - 1
+          if pgt is equal to 0 then
+           move bpw to pw
+          end-if
+         end-if
+
          if sf is equal to 1 then
           compute sx = px + (pw / 2) - (ss / 2)
           compute sy = py - ss
@@ -140,6 +257,7 @@
             compute sxs = ixs * pdx
            end-if
            compute sys = sys * -1
+           call "PlaySoundPtr" using by reference snd-paddle
           end-if
 
           if (cc is equal to cl) or (cc is equal to cr) then
@@ -157,6 +275,16 @@
              perform check-colision
              if cc is not equal to cn then
               move 0 to brick-v(i, j)
+              call "PlaySoundPtr" using by reference snd-brick
+              compute brc = brc + 1
+              compute cbo = cbo + 1
+              compute scr = scr + (10 * cbo)
+              if brick-type(i, j) is equal to bt-grow then
+               perform trigger-paddle-grow
+              end-if
+              if brick-type(i, j) is equal to bt-multi then
+               perform trigger-multiball
+              end-if
              end-if
              if (cc is equal to ct) or (cc is equal to cb) then
               compute sys = sys * -1
@@ -173,10 +301,36 @@
            move ixs to sxs
            move iys to sys
            move 1 to sf
+           *> losing a life ends the current serve outright, so any
+           *> in-flight multi-ball power-up ends with it, same as when
+           *> ball 2 goes offscreen on its own below - otherwise ball 2
+           *> would sit frozen on screen while sf = 1 waits for a re-serve
+           move 0 to sf2
+           compute lvs = lvs - 1
+           if lvs is less than or equal to 0 then
+            move 1 to gof
+           end-if
           end-if
 
           compute sx = sx + sxs
           compute sy = sy + sys
+
+          if sf2 is equal to 1 then
+           perform move-ball2
+          end-if
+
+          *> win condition: has this level's brick grid been cleared?
+          move 0 to blft
+          perform varying i from 1 by 1 until i > dw
+           perform varying j from 1 by 1 until j > dh
+            if brick-v(i, j) is equal to 1 then
+             compute blft = blft + 1
+            end-if
+           end-perform
+          end-perform
+          if blft is equal to 0 then
+           perform advance-level
+          end-if
          end-if
 
          call "IsKeyPressed" using by value spc returning isp
@@ -189,6 +343,17 @@
           by value pw by value phe
           by value pco
 
+         move spaces to scr-line
+         move scr to scr-disp
+         string "SCORE: " delimited by size
+                scr-disp delimited by size
+                low-value delimited by size
+           into scr-line
+         call "DrawText" using
+          by reference scr-line
+          by value 10 by value 10
+          by value 20 by value pco
+
          perform varying i from 1 by 1 until i > dw
           perform varying j from 1 by 1 until j > dh
            if brick-v(i, j) is equal to 1 then
@@ -205,13 +370,397 @@
           by value ss by value ss
           by value sc
 
+         if sf2 is equal to 1 then
+          call "DrawRectangle" using
+           by value sx2 by value sy2
+           by value ss by value ss
+           by value sc
+         end-if
+
          call "EndDrawing"
          call "WindowShouldClose" returning clo
         end-perform.
 
+        if gof is equal to 1 then
+         move scr to go-score-disp
+         move spaces to go-score-line
+         string "SCORE: " delimited by size
+                go-score-disp delimited by size
+                low-value delimited by size
+           into go-score-line
+         compute go-x = w / 2 - 100
+         call "WindowShouldClose" returning clo
+         perform until clo is equal to 1
+          call "BeginDrawing"
+          call "ClearBackground" using by value bg
+          compute go-y = h / 2 - 40
+          call "DrawText" using
+           by reference go-txt
+           by value go-x by value go-y
+           by value 40 by value sc
+          compute go-y = h / 2 + 10
+          call "DrawText" using
+           by reference go-score-line
+           by value go-x by value go-y
+           by value 20 by value pco
+          call "EndDrawing"
+          call "WindowShouldClose" returning clo
+         end-perform
+        end-if.
+
+        perform clear-checkpoint.
+        call "UnloadSoundPtr" using by reference snd-paddle.
+        call "UnloadSoundPtr" using by reference snd-brick.
+        call "CloseAudioDevice".
         call "CloseWindow".
+        perform save-score.
         stop run.
 
+       load-config section.
+        open input config-file.
+        if cfs is equal to "00" then
+         read config-file
+          not at end
+           move cfg-w    to w
+           move cfg-h    to h
+           move cfg-ps   to ps
+           move cfg-ixs  to ixs
+           compute iys = 0 - cfg-iys
+           move cfg-bgap to bgap
+           move cfg-vgap to vgap
+         end-read
+         close config-file
+        end-if.
+        exit section.
+
+       try-restore section.
+        open input restart-file.
+        if rfs is equal to "00" then
+         read restart-file
+          at end
+           move 0 to rsf
+          not at end
+           move 1 to rsf
+         end-read
+         close restart-file
+        else
+         move 0 to rsf
+        end-if.
+        exit section.
+
+       restore-state section.
+        move rst-px  to px.
+        move rst-py  to py.
+        move rst-sx  to sx.
+        move rst-sy  to sy.
+        move rst-sxs to sxs.
+        move rst-sys to sys.
+        move rst-sf  to sf.
+        move rst-lvs to lvs.
+        move rst-lvl to lvl.
+        move rst-dw  to dw.
+        move rst-dh  to dh.
+        move rst-brc to brc.
+        move rst-scr to scr.
+        move rst-pw  to pw.
+        move rst-pgt to pgt.
+        move rst-sf2  to sf2.
+        move rst-sx2  to sx2.
+        move rst-sy2  to sy2.
+        move rst-sxs2 to sxs2.
+        move rst-sys2 to sys2.
+        move rst-ixs  to ixs.
+        move rst-iys  to iys.
+        move rst-start-dt to ws-start-dt.
+        move rst-frm  to frm.
+
+        *> a torn write (crash mid-checkpoint) could leave rst-dw/rst-dh
+        *> outside the bricks table's OCCURS bounds; only trust them
+        *> when they fit, otherwise discard the corrupt grid and reload
+        *> the current level fresh from LEVEL-FILE instead
+        if rst-dw is greater than 0
+           and rst-dw is not greater than max-dw
+           and rst-dh is greater than 0
+           and rst-dh is not greater than max-dh
+        then
+         move rst-dw to dw
+         move rst-dh to dh
+         perform varying i from 1 by 1 until i > dw
+          perform varying j from 1 by 1 until j > dh
+           compute k = (i - 1) * max-dh + j
+           move rst-cell-x(k)    to brick-x(i, j)
+           move rst-cell-y(k)    to brick-y(i, j)
+           move rst-cell-v(k)    to brick-v(i, j)
+           move rst-cell-type(k) to brick-type(i, j)
+          end-perform
+         end-perform
+        else
+         perform load-level
+        end-if.
+        exit section.
+
+       save-checkpoint section.
+        move px  to rst-px.
+        move py  to rst-py.
+        move sx  to rst-sx.
+        move sy  to rst-sy.
+        move sxs to rst-sxs.
+        move sys to rst-sys.
+        move sf  to rst-sf.
+        move lvs to rst-lvs.
+        move lvl to rst-lvl.
+        move dw  to rst-dw.
+        move dh  to rst-dh.
+        move brc to rst-brc.
+        move scr to rst-scr.
+        move pw  to rst-pw.
+        move pgt to rst-pgt.
+        move sf2  to rst-sf2.
+        move sx2  to rst-sx2.
+        move sy2  to rst-sy2.
+        move sxs2 to rst-sxs2.
+        move sys2 to rst-sys2.
+        move ixs  to rst-ixs.
+        move iys  to rst-iys.
+        move ws-start-dt to rst-start-dt.
+        move frm  to rst-frm.
+        perform varying i from 1 by 1 until i > dw
+         perform varying j from 1 by 1 until j > dh
+          compute k = (i - 1) * max-dh + j
+          move brick-x(i, j)    to rst-cell-x(k)
+          move brick-y(i, j)    to rst-cell-y(k)
+          move brick-v(i, j)    to rst-cell-v(k)
+          move brick-type(i, j) to rst-cell-type(k)
+         end-perform
+        end-perform.
+        open output restart-file.
+        write restart-record.
+        close restart-file.
+        exit section.
+
+       clear-checkpoint section.
+        open output restart-file.
+        close restart-file.
+        exit section.
+
+       save-score section.
+        move ws-start-dt(1:14) to score-key.
+        move ws-start-dt(1:8)  to score-date.
+        compute score-length = frm / fps.
+        move brc to score-bricks.
+
+        open i-o score-file.
+        if sfs is equal to "35" then
+         close score-file
+         open output score-file
+        end-if.
+        write score-record.
+        close score-file.
+        exit section.
+
+       load-level section.
+        move lvl to level-num.
+        move 0 to lvf.
+
+        open i-o level-file.
+        if lfs is equal to "35" then
+         close level-file
+         open output level-file
+        else
+         if lfs is equal to "00" then
+          read level-file key is level-num
+           invalid key
+            move 0 to lvf
+           not invalid key
+            move 1 to lvf
+          end-read
+         end-if
+        end-if.
+
+        *> a hand-edited LEVEL-FILE record can claim any dw/dh in
+        *> level-dw/level-dh's pic 9(2) range; only 1..max-dw / 1..max-dh
+        *> actually fit the bricks table's OCCURS bounds, so anything
+        *> else falls back to the same uniform-grid default as a
+        *> not-found level rather than driving the table out of bounds
+        if lvf is equal to 1
+           and level-dw is greater than 0
+           and level-dw is not greater than max-dw
+           and level-dh is greater than 0
+           and level-dh is not greater than max-dh
+        then
+         move level-dw to dw
+         move level-dh to dh
+        else
+         move 0 to lvf
+         move max-dw to dw
+         move max-dh to dh
+        end-if.
+
+        compute hgap = (w - (dw * bw + dw * bgap)) / 2.
+        perform varying i from 1 by 1 until i > dw
+         perform varying j from 1 by 1 until j > dh
+          compute brick-x(i, j) = (i - 1) * bw + (i - 1) * bgap + hgap
+          compute brick-y(i, j) = (j - 1) * bh + (j - 1) * bgap + vgap
+          compute k = (i - 1) * max-dh + j
+          if lvf is equal to 1 then
+           move level-cell-v(k)    to brick-v(i, j)
+           move level-cell-type(k) to brick-type(i, j)
+          else
+           move 1 to brick-v(i, j)
+           move bt-normal to brick-type(i, j)
+          end-if
+         end-perform
+        end-perform.
+
+        if lvf is not equal to 1 then
+         perform save-level
+        end-if.
+
+        close level-file.
+        exit section.
+
+       *> board cleared: move to the next level, reload its brick grid,
+       *> and nudge the base ball speed up so each cleared board plays
+       *> a little faster than the last
+       advance-level section.
+        compute lvl = lvl + 1.
+        perform load-level.
+
+        if ixs is less than 0 then
+         compute ixs = ixs - 1
+        else
+         compute ixs = ixs + 1
+        end-if.
+        if iys is less than 0 then
+         compute iys = iys - 1
+        else
+         compute iys = iys + 1
+        end-if.
+
+        move ixs to sxs.
+        move iys to sys.
+        move 1 to sf.
+        move 0 to sf2.
+        compute px = w / 2 - pw / 2.
+        compute py = h - phe - 15.
+        exit section.
+
+       save-level section.
+        move lvl to level-num.
+        move dw to level-dw.
+        move dh to level-dh.
+        perform varying i from 1 by 1 until i > dw
+         perform varying j from 1 by 1 until j > dh
+          compute k = (i - 1) * max-dh + j
+          move brick-v(i, j)    to level-cell-v(k)
+          move brick-type(i, j) to level-cell-type(k)
+         end-perform
+        end-perform.
+        write level-record.
+        exit section.
+
+       trigger-paddle-grow section.
+        if pgt is equal to 0 then
+         compute pw = bpw * 3 / 2
+        end-if.
+        move pg-dur to pgt.
+        exit section.
+
+       trigger-multiball section.
+        if sf2 is equal to 0 then
+         move sx  to sx2
+         move sy  to sy2
+         compute sxs2 = sxs * -1
+         move sys to sys2
+         move 1 to sf2
+        end-if.
+        exit section.
+
+       *> moves and collides ball 2 (multi-ball power-up) by swapping it
+       *> into the ball 1 fields, reusing the same physics as the main
+       *> ball loop above, then swapping ball 1's state back afterwards
+       move-ball2 section.
+        move sx  to tsx.
+        move sy  to tsy.
+        move sxs to tsxs.
+        move sys to tsys.
+        move sx2  to sx.
+        move sy2  to sy.
+        move sxs2 to sxs.
+        move sys2 to sys.
+
+        if sx + sxs is less than 0
+           or sx + ss + sxs is greater than w then
+         compute sxs = sxs * -1
+        end-if
+        if sy + sys is less than 0 then
+         compute sys = sys * -1
+        end-if
+
+        move px  to tx
+        move py  to ty
+        move pw  to tw
+        move phe to th
+        perform check-colision
+
+        if cc is equal to ct then
+         compute sys = sys * -1
+         call "PlaySoundPtr" using by reference snd-paddle
+        end-if
+        if (cc is equal to cl) or (cc is equal to cr) then
+         compute sxs = sxs * -1
+        end-if
+
+        perform varying i from 1 by 1 until i > dw
+         perform varying j from 1 by 1 until j > dh
+          if brick-v(i, j) is equal to 1 then
+           move brick-x(i, j) to tx
+           move brick-y(i, j) to ty
+           move bw to tw
+           move bh to th
+           perform check-colision
+           if cc is not equal to cn then
+            move 0 to brick-v(i, j)
+            call "PlaySoundPtr" using by reference snd-brick
+            compute brc = brc + 1
+            compute cbo = cbo + 1
+            compute scr = scr + (10 * cbo)
+            if brick-type(i, j) is equal to bt-grow then
+             perform trigger-paddle-grow
+            end-if
+            if brick-type(i, j) is equal to bt-multi then
+             perform trigger-multiball
+            end-if
+           end-if
+           if (cc is equal to ct) or (cc is equal to cb) then
+            compute sys = sys * -1
+           end-if
+           if (cc is equal to cl) or (cc is equal to cr) then
+            compute sxs = sxs * -1
+           end-if
+          end-if
+         end-perform
+        end-perform.
+
+        *> deactivate ball 2 if it goes offscreen; unlike the main ball
+        *> this doesn't cost a life, it just ends the power-up
+        if sy + sys is greater than h + (ss * 3) then
+         move 0 to sf2
+        end-if.
+
+        compute sx = sx + sxs.
+        compute sy = sy + sys.
+
+        move sx  to sx2.
+        move sy  to sy2.
+        move sxs to sxs2.
+        move sys to sys2.
+        move tsx  to sx.
+        move tsy  to sy.
+        move tsxs to sxs.
+        move tsys to sys.
+        exit section.
+
        check-colision section.
         *> check if the ball (square) collides with the top of the rectangle
         if (sx + ss + sxs is greater than or equal to tx)
